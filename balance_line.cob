@@ -16,18 +16,38 @@
        INPUT-OUTPUT SECTION.
       *-----------------------
        FILE-CONTROL.
-           SELECT ENTRADA ASSIGN TO 'C:\Users\rafap\cobol\ENTRADA.DAT'
+           SELECT ENTRADA ASSIGN TO DYNAMIC WS-CAMINHO-ENTRADA
            FILE STATUS IS WS-FS-ENTRADA
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT DADOS ASSIGN TO 'C:\Users\rafap\cobol\DADOS.DAT'
+           SELECT DADOS ASSIGN TO DYNAMIC WS-CAMINHO-DADOS
            FILE STATUS IS WS-FS-DADOS
            ORGANIZATION IS LINE SEQUENTIAL.
 
-           SELECT SAIDA ASSIGN TO 'C:\Users\rafap\cobol\SAIDA.DAT'
+           SELECT SAIDA ASSIGN TO DYNAMIC WS-CAMINHO-SAIDA
            FILE STATUS IS WS-FS-SAIDA
            ORGANIZATION IS LINE SEQUENTIAL.
 
+           SELECT REJEITADOS ASSIGN TO DYNAMIC WS-CAMINHO-REJEITADOS
+           FILE STATUS IS WS-FS-DESPREZADO
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRECOS ASSIGN TO DYNAMIC WS-CAMINHO-PRECOS
+           FILE STATUS IS WS-FS-PRECOS
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RESUMO ASSIGN TO DYNAMIC WS-CAMINHO-RESUMO
+           FILE STATUS IS WS-FS-RESUMO
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT ASSIGN TO DYNAMIC WS-CAMINHO-CHECKPOINT
+           FILE STATUS IS WS-FS-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SAIDACSV ASSIGN TO DYNAMIC WS-CAMINHO-SAIDACSV
+           FILE STATUS IS WS-FS-SAIDACSV
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
        FILE SECTION.
@@ -38,6 +58,12 @@
        01 REG-ENTRADA.
            05 ENTRADA-COD-PRODUTO      PIC 9(03).
            05 ENTRADA-COD-SUBPRODUTO   PIC 9(04).
+      * REG-ENTRADA-CTL IS AN ALTERNATE VIEW OF REG-ENTRADA, USED ONLY
+      * TO RECOGNIZE THE HD/TR CONTROL RECORDS THAT BRACKET THE FILE.
+       01 REG-ENTRADA-CTL.
+           05 ENTRADA-CTL-TIPO         PIC X(02).
+           05 ENTRADA-CTL-QTDE         PIC 9(04).
+           05 FILLER                   PIC X(01).
 
        FD DADOS.
       *    BLOCK CONTAINS 0 RECORDS
@@ -46,15 +72,65 @@
        01 REG-DADOS.
            05 DADOS-COD-SUBPRODUTO     PIC 9(04).
            05 DADOS-DESC-SUBPRODUTO    PIC X(20).
+      * REG-DADOS-CTL IS AN ALTERNATE VIEW OF REG-DADOS, USED ONLY
+      * TO RECOGNIZE THE HD/TR CONTROL RECORDS THAT BRACKET THE FILE.
+       01 REG-DADOS-CTL.
+           05 DADOS-CTL-TIPO           PIC X(02).
+           05 DADOS-CTL-QTDE           PIC 9(04).
+           05 FILLER                   PIC X(18).
 
        FD SAIDA.
       *    BLOCK CONTAINS 0 RECORDS
       *    RECORDING MODE IS F.
-      *    RECORD CONTAINS 027 CHARACTERS.
+      *    RECORD CONTAINS 041 CHARACTERS.
        01 REG-SAIDA.
            05 SAIDA-COD-PRODUTO        PIC 9(03).
            05 SAIDA-COD-SUBPRODUTO     PIC 9(04).
            05 SAIDA-DESC-SUBPRODUTO    PIC X(20).
+           05 SAIDA-PRECO-CUSTO        PIC 9(05)V99.
+           05 SAIDA-PRECO-VENDA        PIC 9(05)V99.
+
+       FD REJEITADOS.
+      *    BLOCK CONTAINS 0 RECORDS
+      *    RECORDING MODE IS F.
+      *    RECORD CONTAINS 07 CHARACTERS.
+       01 REG-REJEITADOS.
+           05 REJEITADOS-COD-PRODUTO      PIC 9(03).
+           05 REJEITADOS-COD-SUBPRODUTO   PIC 9(04).
+
+       FD PRECOS.
+      *    BLOCK CONTAINS 0 RECORDS
+      *    RECORDING MODE IS F.
+      *    RECORD CONTAINS 018 CHARACTERS.
+       01 REG-PRECOS.
+           05 PRECOS-COD-SUBPRODUTO    PIC 9(04).
+           05 PRECOS-PRECO-CUSTO       PIC 9(05)V99.
+           05 PRECOS-PRECO-VENDA       PIC 9(05)V99.
+
+       FD RESUMO.
+      *    BLOCK CONTAINS 0 RECORDS
+      *    RECORDING MODE IS F.
+      *    RECORD CONTAINS 09 CHARACTERS.
+       01 REG-RESUMO.
+           05 RESUMO-COD-PRODUTO       PIC 9(03).
+           05 RESUMO-SEPARADOR         PIC X(01) VALUE SPACE.
+           05 RESUMO-QTDE-SUBPRODUTOS  PIC 9(05).
+
+       FD CHECKPOINT.
+      *    BLOCK CONTAINS 0 RECORDS
+      *    RECORDING MODE IS F.
+      *    RECORD CONTAINS 17 CHARACTERS.
+       01 REG-CHECKPOINT.
+           05 CHECKPOINT-QTDE-LIDOS-ENT    PIC 9(04).
+           05 CHECKPOINT-QTDE-LIDOS-DADOS  PIC 9(04).
+           05 CHECKPOINT-QTDE-GRAVADOS     PIC 9(04).
+           05 CHECKPOINT-QTDE-DESPREZADOS  PIC 9(04).
+           05 CHECKPOINT-DADOS-EOF         PIC X(01).
+
+       FD SAIDACSV.
+      *    BLOCK CONTAINS 0 RECORDS
+      *    RECORDING MODE IS V.
+       01 REG-SAIDACSV                    PIC X(60).
 
       *-----------------------
        WORKING-STORAGE SECTION.
@@ -63,12 +139,55 @@
        01 WS-FS-DADOS                  PIC X(02) VALUE SPACES.
        01 WS-FS-SAIDA                  PIC X(02) VALUE SPACES.
        01 WS-FS-DESPREZADO             PIC X(02) VALUE SPACES.
+       01 WS-FS-PRECOS                 PIC X(02) VALUE SPACES.
+       01 WS-FS-RESUMO                 PIC X(02) VALUE SPACES.
        01 WS-ERRO                      PIC X(40) VALUE SPACES.
        01 WS-FILE-STATUS               PIC X(02) VALUE SPACES.
        01 WS-QTDE-LIDOS-ENT            PIC 9(04) VALUE ZEROES.
        01 WS-QTDE-LIDOS-DADOS          PIC 9(04) VALUE ZEROES.
+       01 WS-QTDE-LIDOS-PRECOS         PIC 9(04) VALUE ZEROES.
        01 WS-QTDE-GRAVADOS             PIC 9(04) VALUE ZEROES.
        01 WS-QTDE-DESPREZADOS          PIC 9(04) VALUE ZEROES.
+       01 WS-CAMINHO-ENTRADA           PIC X(100) VALUE 'ENTRADA.DAT'.
+       01 WS-CAMINHO-DADOS             PIC X(100) VALUE 'DADOS.DAT'.
+       01 WS-CAMINHO-SAIDA             PIC X(100) VALUE 'SAIDA.DAT'.
+       01 WS-CAMINHO-REJEITADOS       PIC X(100) VALUE 'REJEITADOS.DAT'.
+       01 WS-CAMINHO-PRECOS            PIC X(100) VALUE 'PRECOS.DAT'.
+       01 WS-CAMINHO-RESUMO            PIC X(100) VALUE 'RESUMO.DAT'.
+       01 WS-ENV-VALOR                 PIC X(100) VALUE SPACES.
+      * WS-RESUMO-TAB ACCUMULATES ONE ENTRY PER DISTINCT SAIDA-COD-
+      * PRODUTO SEEN DURING THE RUN, IN FIRST-SEEN ORDER, SINCE THE
+      * MERGE IS SORTED BY COD-SUBPRODUTO AND PRODUTOS ARE NOT
+      * GUARANTEED TO ARRIVE IN CONTIGUOUS GROUPS.
+       01 WS-RESUMO-TAB.
+           05 WS-RESUMO-QTDE-PRODUTOS  PIC 9(03) VALUE ZEROES.
+           05 WS-RESUMO-ITEM           OCCURS 999 TIMES.
+               10 WS-RESUMO-TAB-PRODUTO PIC 9(03) VALUE ZEROES.
+               10 WS-RESUMO-TAB-QTDE    PIC 9(05) VALUE ZEROES.
+       01 WS-RESUMO-IDX                PIC 9(03) VALUE ZEROES.
+       01 WS-RESUMO-IDX-ENCONTRADO     PIC 9(03) VALUE ZEROES.
+       01 WS-QTDE-ESPERADO-ENT         PIC 9(04) VALUE ZEROES.
+       01 WS-QTDE-ESPERADO-DADOS       PIC 9(04) VALUE ZEROES.
+       01 WS-QTDE-TRAILER-ENT          PIC 9(04) VALUE ZEROES.
+       01 WS-QTDE-TRAILER-DADOS        PIC 9(04) VALUE ZEROES.
+       01 WS-CHAVE-ANT-ENT             PIC 9(04) VALUE ZEROES.
+       01 WS-CHAVE-ANT-DADOS           PIC 9(04) VALUE ZEROES.
+       01 WS-FS-CHECKPOINT             PIC X(02) VALUE SPACES.
+       01 WS-CAMINHO-CHECKPOINT       PIC X(100) VALUE 'CHECKPOINT.DAT'.
+       01 WS-SW-REINICIO               PIC X(01) VALUE 'N'.
+       01 WS-CHECKPOINT-QTDE-LIDOS-ENT PIC 9(04) VALUE ZEROES.
+       01 WS-CHECKPOINT-QTDE-LIDOS-DAD PIC 9(04) VALUE ZEROES.
+       01 WS-CHECKPOINT-DADOS-EOF      PIC X(01) VALUE 'N'.
+       01 WS-FS-SAIDACSV               PIC X(02) VALUE SPACES.
+       01 WS-CAMINHO-SAIDACSV          PIC X(100) VALUE 'SAIDACSV.DAT'.
+       01 WS-SW-CSV                    PIC X(01) VALUE 'N'.
+       01 WS-CSV-LEN                   PIC 9(02) VALUE ZEROES.
+      * WS-CSV-PRECO-CUSTO/VENDA HOLD AN EDITED COPY OF THE PRICE
+      * FIELDS WITH AN EXPLICIT DECIMAL POINT INSERTED (THE COMMA
+      * SYMBOL, PER THE DECIMAL-POINT IS COMMA CLAUSE ABOVE) SO THE
+      * CSV LINE CARRIES A USABLE DECIMAL VALUE INSTEAD OF BARE DIGITS.
+       01 WS-CSV-PRECO-CUSTO           PIC 9(05),99.
+       01 WS-CSV-PRECO-VENDA           PIC 9(05),99.
 
        PROCEDURE DIVISION.
       *-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-*-
@@ -79,6 +198,8 @@
       * 1000-INICIAR
       ******************************************************************
        1000-INICIAR.
+           PERFORM 1100-OBTER-PARAMETROS.
+
            OPEN INPUT ENTRADA.
            IF WS-FS-ENTRADA NOT EQUAL '00'
               MOVE 'ABERTURA DO ARQUIVO ENTRADA' TO WS-ERRO
@@ -93,39 +214,346 @@
               PERFORM 4000-ERRO
            END-IF.
 
-           OPEN OUTPUT SAIDA.
+           IF WS-SW-REINICIO EQUAL 'S'
+              OPEN EXTEND SAIDA
+           ELSE
+              OPEN OUTPUT SAIDA
+           END-IF.
            IF WS-FS-SAIDA NOT EQUAL '00'
               MOVE 'ABERTURA DO ARQUIVO SAIDA' TO WS-ERRO
               MOVE WS-FS-SAIDA TO WS-FILE-STATUS
               PERFORM 4000-ERRO
            END-IF.
 
+           IF WS-SW-REINICIO EQUAL 'S'
+              OPEN EXTEND REJEITADOS
+           ELSE
+              OPEN OUTPUT REJEITADOS
+           END-IF.
+           IF WS-FS-DESPREZADO NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO REJEITADOS' TO WS-ERRO
+              MOVE WS-FS-DESPREZADO TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           OPEN INPUT PRECOS.
+           IF WS-FS-PRECOS NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO PRECOS' TO WS-ERRO
+              MOVE WS-FS-PRECOS TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           IF WS-SW-REINICIO EQUAL 'S'
+              OPEN EXTEND RESUMO
+           ELSE
+              OPEN OUTPUT RESUMO
+           END-IF.
+           IF WS-FS-RESUMO NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO RESUMO' TO WS-ERRO
+              MOVE WS-FS-RESUMO TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           PERFORM 1500-VALIDAR-CONTROLE.
+
+           IF WS-SW-REINICIO EQUAL 'S'
+              PERFORM 1800-REINICIAR
+           END-IF.
+
+           IF WS-SW-REINICIO EQUAL 'S'
+              OPEN EXTEND CHECKPOINT
+           ELSE
+              OPEN OUTPUT CHECKPOINT
+           END-IF.
+           IF WS-FS-CHECKPOINT NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO CHECKPOINT' TO WS-ERRO
+              MOVE WS-FS-CHECKPOINT TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           IF WS-SW-CSV EQUAL 'S'
+              IF WS-SW-REINICIO EQUAL 'S'
+                 OPEN EXTEND SAIDACSV
+              ELSE
+                 OPEN OUTPUT SAIDACSV
+              END-IF
+              IF WS-FS-SAIDACSV NOT EQUAL '00'
+                 MOVE 'ABERTURA DO ARQUIVO SAIDACSV' TO WS-ERRO
+                 MOVE WS-FS-SAIDACSV TO WS-FILE-STATUS
+                 PERFORM 4000-ERRO
+              END-IF
+           END-IF.
+
        1000-END-PERFORM.
       ******************************************************************
+      * 1100-OBTER-PARAMETROS
+      ******************************************************************
+       1100-OBTER-PARAMETROS.
+           DISPLAY 'BALANCELINE_ENTRADA' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-ENTRADA
+           END-IF.
+
+           DISPLAY 'BALANCELINE_DADOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-DADOS
+           END-IF.
+
+           DISPLAY 'BALANCELINE_SAIDA' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-SAIDA
+           END-IF.
+
+           DISPLAY 'BALANCELINE_REJEITADOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-REJEITADOS
+           END-IF.
+
+           DISPLAY 'BALANCELINE_PRECOS' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-PRECOS
+           END-IF.
+
+           DISPLAY 'BALANCELINE_RESUMO' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-RESUMO
+           END-IF.
+
+           DISPLAY 'BALANCELINE_CHECKPOINT' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-CHECKPOINT
+           END-IF.
+
+           DISPLAY 'BALANCELINE_REINICIO' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR EQUAL 'S'
+              MOVE 'S' TO WS-SW-REINICIO
+           END-IF.
+
+           DISPLAY 'BALANCELINE_SAIDACSV' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR NOT EQUAL SPACES
+              MOVE WS-ENV-VALOR TO WS-CAMINHO-SAIDACSV
+           END-IF.
+
+           DISPLAY 'BALANCELINE_CSV' UPON ENVIRONMENT-NAME.
+           ACCEPT WS-ENV-VALOR FROM ENVIRONMENT-VALUE.
+           IF WS-ENV-VALOR EQUAL 'S'
+              MOVE 'S' TO WS-SW-CSV
+           END-IF.
+       1100-END-PERFORM.
+      ******************************************************************
+      * 1500-VALIDAR-CONTROLE
+      ******************************************************************
+       1500-VALIDAR-CONTROLE.
+           READ ENTRADA INTO REG-ENTRADA.
+           IF WS-FS-ENTRADA NOT EQUAL '00'
+              MOVE 'LEITURA DO CABECALHO ENTRADA' TO WS-ERRO
+              MOVE WS-FS-ENTRADA TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+           IF ENTRADA-CTL-TIPO NOT EQUAL 'HD'
+              MOVE 'CABECALHO ENTRADA AUSENTE OU INVALIDO' TO WS-ERRO
+              PERFORM 4000-ERRO
+           END-IF.
+           MOVE ENTRADA-CTL-QTDE TO WS-QTDE-ESPERADO-ENT.
+
+           READ DADOS INTO REG-DADOS.
+           IF WS-FS-DADOS NOT EQUAL '00'
+              MOVE 'LEITURA DO CABECALHO DADOS' TO WS-ERRO
+              MOVE WS-FS-DADOS TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+           IF DADOS-CTL-TIPO NOT EQUAL 'HD'
+              MOVE 'CABECALHO DADOS AUSENTE OU INVALIDO' TO WS-ERRO
+              PERFORM 4000-ERRO
+           END-IF.
+           MOVE DADOS-CTL-QTDE TO WS-QTDE-ESPERADO-DADOS.
+       1500-END-PERFORM.
+      ******************************************************************
+      * 1600-RECONCILIAR-ENTRADA
+      ******************************************************************
+       1600-RECONCILIAR-ENTRADA.
+           IF WS-QTDE-LIDOS-ENT NOT EQUAL WS-QTDE-ESPERADO-ENT OR
+              WS-QTDE-LIDOS-ENT NOT EQUAL WS-QTDE-TRAILER-ENT
+              MOVE 'CONTROLE DE REGISTROS ENTRADA DIVERGENTE' TO WS-ERRO
+              PERFORM 4000-ERRO
+           END-IF.
+       1600-END-PERFORM.
+      ******************************************************************
+      * 1700-RECONCILIAR-DADOS
+      ******************************************************************
+       1700-RECONCILIAR-DADOS.
+           IF WS-QTDE-LIDOS-DADOS NOT EQUAL WS-QTDE-ESPERADO-DADOS OR
+              WS-QTDE-LIDOS-DADOS NOT EQUAL WS-QTDE-TRAILER-DADOS
+              MOVE 'CONTROLE DE REGISTROS DADOS DIVERGENTE' TO WS-ERRO
+              PERFORM 4000-ERRO
+           END-IF.
+       1700-END-PERFORM.
+      ******************************************************************
+      * 1800-REINICIAR
+      ******************************************************************
+       1800-REINICIAR.
+           OPEN INPUT CHECKPOINT.
+           IF WS-FS-CHECKPOINT NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO CHECKPOINT' TO WS-ERRO
+              MOVE WS-FS-CHECKPOINT TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           READ CHECKPOINT INTO REG-CHECKPOINT.
+           IF WS-FS-CHECKPOINT NOT EQUAL '00' AND
+              WS-FS-CHECKPOINT NOT EQUAL '10'
+              MOVE 'LEITURA DO ARQUIVO CHECKPOINT' TO WS-ERRO
+              MOVE WS-FS-CHECKPOINT TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+           IF WS-FS-CHECKPOINT EQUAL '10'
+              MOVE 'ARQUIVO DE CHECKPOINT VAZIO' TO WS-ERRO
+              PERFORM 4000-ERRO
+           END-IF.
+
+           PERFORM UNTIL WS-FS-CHECKPOINT EQUAL '10'
+                   MOVE CHECKPOINT-QTDE-LIDOS-ENT
+                     TO WS-CHECKPOINT-QTDE-LIDOS-ENT
+                   MOVE CHECKPOINT-QTDE-LIDOS-DADOS
+                     TO WS-CHECKPOINT-QTDE-LIDOS-DAD
+                   MOVE CHECKPOINT-QTDE-GRAVADOS TO WS-QTDE-GRAVADOS
+                   MOVE CHECKPOINT-QTDE-DESPREZADOS
+                     TO WS-QTDE-DESPREZADOS
+                   MOVE CHECKPOINT-DADOS-EOF TO WS-CHECKPOINT-DADOS-EOF
+                   READ CHECKPOINT INTO REG-CHECKPOINT
+                   IF WS-FS-CHECKPOINT NOT EQUAL '00' AND
+                      WS-FS-CHECKPOINT NOT EQUAL '10'
+                      MOVE 'LEITURA DO ARQUIVO CHECKPOINT' TO WS-ERRO
+                      MOVE WS-FS-CHECKPOINT TO WS-FILE-STATUS
+                      PERFORM 4000-ERRO
+                   END-IF
+           END-PERFORM.
+           CLOSE CHECKPOINT.
+
+      * RESUMO IS ONLY FLUSHED TO DISK AT 3000-FINALIZAR, WHICH A RUN
+      * THAT ABENDS NEVER REACHES, SO THE IN-MEMORY TABLE IS REBUILT
+      * FROM THE ALREADY-COMMITTED SAIDA RECORDS BEFORE RESUMING.
+           PERFORM 1900-RECONSTRUIR-RESUMO.
+
+      * REPOSITION BY REPLAYING THE EXACT NUMBER OF DETAIL READS ALREADY
+      * DONE AT CHECKPOINT TIME, RATHER THAN SKIPPING AHEAD BY KEY. A
+      * KEY-BASED SKIP WOULD OVERRUN ENTRADA ROWS THAT SHARE A
+      * SUBPRODUTO WITH THE CHECKPOINTED ROW BUT HAD NOT YET BEEN
+      * WRITTEN (SEE 2000-PROCESSAR'S ONE-TO-MANY HOLD OF DADOS).
+      * REPLAYING THE READS ALSO REBUILDS WS-CHAVE-ANT-ENT/DADOS AND
+      * RE-SYNCHRONIZES PRECOS EXACTLY AS THE ORIGINAL RUN DID.
+      *
+      * THE CHECKPOINT IS WRITTEN JUST AFTER AN ENTRADA ROW HAS BEEN
+      * MATCHED AND WRITTEN BUT BEFORE ENTRADA IS ADVANCED, SO ENTRADA
+      * NEEDS ONE EXTRA READ TO REACH THE FIRST ROW NOT YET WRITTEN. THE
+      * CHECKPOINTED DADOS ROW, BY CONTRAST, IS STILL BEING HELD FOR
+      * POSSIBLE FURTHER MATCHES, SO DADOS IS REPOSITIONED ONTO IT
+      * RATHER THAN PAST IT.
+           PERFORM 2260-LER-ARQUIVO-PRECOS.
+           ADD 1 TO WS-CHECKPOINT-QTDE-LIDOS-ENT.
+           PERFORM 2100-LER-ARQUIVO-ENTRADA
+               WS-CHECKPOINT-QTDE-LIDOS-ENT TIMES.
+           PERFORM 2200-LER-ARQUIVO-DADOS
+               WS-CHECKPOINT-QTDE-LIDOS-DAD TIMES.
+      * IF DADOS HAD ALREADY HIT ITS TR RECORD AT CHECKPOINT TIME (E.G.
+      * IT WAS BEING HELD AT EOF WHILE REMAINING ENTRADA ROWS BECAME
+      * REJECTS), THE QTDE-LIDOS-DAD REPLAY ABOVE ONLY REACHES THE LAST
+      * DETAIL ROW - ONE MORE READ IS NEEDED TO CONSUME THE TR RECORD
+      * AND RESTORE TRUE EOF STATE.
+           IF WS-CHECKPOINT-DADOS-EOF EQUAL 'S'
+              PERFORM 2200-LER-ARQUIVO-DADOS
+           END-IF.
+       1800-END-PERFORM.
+      ******************************************************************
+      * 1900-RECONSTRUIR-RESUMO
+      *
+      * REBUILDS WS-RESUMO-TAB FROM SAIDA (ALREADY OPEN EXTEND, SO IT IS
+      * CLOSED AND REOPENED INPUT HERE) INSTEAD OF CARRYING THE TABLE
+      * THROUGH THE CHECKPOINT RECORD, SINCE SAIDA ITSELF IS THE
+      * AUTHORITATIVE RECORD OF WHAT WAS ALREADY COMMITTED.
+      ******************************************************************
+       1900-RECONSTRUIR-RESUMO.
+           CLOSE SAIDA.
+           OPEN INPUT SAIDA.
+           IF WS-FS-SAIDA NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO SAIDA' TO WS-ERRO
+              MOVE WS-FS-SAIDA TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+
+           READ SAIDA INTO REG-SAIDA.
+           IF WS-FS-SAIDA NOT EQUAL '00' AND
+              WS-FS-SAIDA NOT EQUAL '10'
+              MOVE 'LEITURA DO ARQUIVO SAIDA' TO WS-ERRO
+              MOVE WS-FS-SAIDA TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+           PERFORM UNTIL WS-FS-SAIDA EQUAL '10'
+                   PERFORM 2350-ACUMULAR-RESUMO
+                   READ SAIDA INTO REG-SAIDA
+                   IF WS-FS-SAIDA NOT EQUAL '00' AND
+                      WS-FS-SAIDA NOT EQUAL '10'
+                      MOVE 'LEITURA DO ARQUIVO SAIDA' TO WS-ERRO
+                      MOVE WS-FS-SAIDA TO WS-FILE-STATUS
+                      PERFORM 4000-ERRO
+                   END-IF
+           END-PERFORM.
+
+           CLOSE SAIDA.
+           OPEN EXTEND SAIDA.
+           IF WS-FS-SAIDA NOT EQUAL '00'
+              MOVE 'ABERTURA DO ARQUIVO SAIDA' TO WS-ERRO
+              MOVE WS-FS-SAIDA TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+       1900-END-PERFORM.
+      ******************************************************************
       * 2000-PROCESSAR
       ******************************************************************
        2000-PROCESSAR.
-           PERFORM 2100-LER-ARQUIVO-ENTRADA.
-           PERFORM 2200-LER-ARQUIVO-DADOS.
-           PERFORM UNTIL WS-FS-ENTRADA EQUAL '10' OR
-                         WS-FS-DADOS EQUAL '10'
-                   IF ENTRADA-COD-SUBPRODUTO EQUAL
-                      DADOS-COD-SUBPRODUTO
-                      PERFORM 2300-GRAVAR
+           IF WS-SW-REINICIO NOT EQUAL 'S'
+              PERFORM 2260-LER-ARQUIVO-PRECOS
+              PERFORM 2100-LER-ARQUIVO-ENTRADA
+              PERFORM 2200-LER-ARQUIVO-DADOS
+           END-IF.
+           PERFORM UNTIL WS-FS-ENTRADA EQUAL '10'
+                   IF WS-FS-DADOS EQUAL '10'
+                      PERFORM 2400-GRAVAR-REJEITADOS
                       PERFORM 2100-LER-ARQUIVO-ENTRADA
-                      PERFORM 2200-LER-ARQUIVO-DADOS
                    ELSE
-                       IF ENTRADA-COD-SUBPRODUTO LESS
+                       IF ENTRADA-COD-SUBPRODUTO EQUAL
                           DADOS-COD-SUBPRODUTO
+                          PERFORM 2300-GRAVAR
                           PERFORM 2100-LER-ARQUIVO-ENTRADA
                        ELSE
-                           IF ENTRADA-COD-SUBPRODUTO GREATER
+                           IF ENTRADA-COD-SUBPRODUTO LESS
                               DADOS-COD-SUBPRODUTO
+                              PERFORM 2400-GRAVAR-REJEITADOS
+                              PERFORM 2100-LER-ARQUIVO-ENTRADA
+                           ELSE
                               PERFORM 2200-LER-ARQUIVO-DADOS
                            END-IF
                        END-IF
                    END-IF
            END-PERFORM.
+      * THE LOOP ABOVE IS DRIVEN BY ENTRADA'S EOF ALONE (REQUIRED BY
+      * 002'S ONE-TO-MANY HOLD OF DADOS) AND ONLY ADVANCES DADOS WHEN
+      * ENTRADA-COD-SUBPRODUTO IS GREATER, SO DADOS SUBPRODUTOS BEYOND
+      * THE LAST ONE ENTRADA REFERENCES - THE NORMAL CASE - ARE NEVER
+      * READ. DRAIN DADOS TO ITS OWN TR RECORD HERE SO 1700-RECONCILIAR-
+      * DADOS ALWAYS RUNS AND CATCHES A TRUNCATED DADOS FILE.
+           PERFORM UNTIL WS-FS-DADOS EQUAL '10'
+                   PERFORM 2200-LER-ARQUIVO-DADOS
+           END-PERFORM.
        2000-END-PERFORM.
       ******************************************************************
       * 2100-LER-ARQUIVO-ENTRADA
@@ -141,6 +569,23 @@
            ELSE
               IF WS-FS-ENTRADA EQUAL '00'
                  ADD 1 TO WS-QTDE-LIDOS-ENT
+                 IF ENTRADA-CTL-TIPO EQUAL 'TR'
+                    SUBTRACT 1 FROM WS-QTDE-LIDOS-ENT
+                    MOVE ENTRADA-CTL-QTDE TO WS-QTDE-TRAILER-ENT
+                    MOVE '10' TO WS-FS-ENTRADA
+                    PERFORM 1600-RECONCILIAR-ENTRADA
+                 ELSE
+                    IF ENTRADA-COD-SUBPRODUTO LESS WS-CHAVE-ANT-ENT
+                       MOVE 'ENTRADA FORA DE SEQUENCIA' TO WS-ERRO
+                       PERFORM 4000-ERRO
+                    ELSE
+                       MOVE ENTRADA-COD-SUBPRODUTO TO WS-CHAVE-ANT-ENT
+                    END-IF
+                 END-IF
+              ELSE
+      * PHYSICAL EOF REACHED WITHOUT EVER SEEING A TR RECORD - THE
+      * EXTRACT WAS TRUNCATED. LET 1600-RECONCILIAR-ENTRADA CATCH IT.
+                 PERFORM 1600-RECONCILIAR-ENTRADA
               END-IF
            END-IF.
        2100-END-PERFORM.
@@ -159,10 +604,55 @@
            ELSE
                IF WS-FS-DADOS EQUAL '00'
                   ADD 1 TO WS-QTDE-LIDOS-DADOS
+                  IF DADOS-CTL-TIPO EQUAL 'TR'
+                     SUBTRACT 1 FROM WS-QTDE-LIDOS-DADOS
+                     MOVE DADOS-CTL-QTDE TO WS-QTDE-TRAILER-DADOS
+                     MOVE '10' TO WS-FS-DADOS
+                     PERFORM 1700-RECONCILIAR-DADOS
+                  ELSE
+                     IF DADOS-COD-SUBPRODUTO LESS WS-CHAVE-ANT-DADOS
+                        MOVE 'DADOS FORA DE SEQUENCIA' TO WS-ERRO
+                        PERFORM 4000-ERRO
+                     ELSE
+                        MOVE DADOS-COD-SUBPRODUTO TO WS-CHAVE-ANT-DADOS
+                        PERFORM 2250-SINCRONIZAR-PRECOS
+                     END-IF
+                  END-IF
+               ELSE
+      * PHYSICAL EOF REACHED WITHOUT EVER SEEING A TR RECORD - THE
+      * EXTRACT WAS TRUNCATED. LET 1700-RECONCILIAR-DADOS CATCH IT.
+                  PERFORM 1700-RECONCILIAR-DADOS
                END-IF
            END-IF.
        2200-END-PERFORM.
       ******************************************************************
+      * 2250-SINCRONIZAR-PRECOS
+      ******************************************************************
+       2250-SINCRONIZAR-PRECOS.
+           PERFORM UNTIL WS-FS-PRECOS EQUAL '10' OR
+                         PRECOS-COD-SUBPRODUTO NOT LESS
+                         DADOS-COD-SUBPRODUTO
+                   PERFORM 2260-LER-ARQUIVO-PRECOS
+           END-PERFORM.
+       2250-END-PERFORM.
+      ******************************************************************
+      * 2260-LER-ARQUIVO-PRECOS
+      ******************************************************************
+       2260-LER-ARQUIVO-PRECOS.
+           INITIALIZE REG-PRECOS REPLACING NUMERIC BY ZEROES.
+           READ PRECOS INTO REG-PRECOS.
+           IF WS-FS-PRECOS NOT EQUAL '00' AND
+              WS-FS-PRECOS NOT EQUAL '10'
+              MOVE 'LEITURA DO ARQUIVO PRECOS' TO WS-ERRO
+              MOVE WS-FS-PRECOS TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           ELSE
+              IF WS-FS-PRECOS EQUAL '00'
+                 ADD 1 TO WS-QTDE-LIDOS-PRECOS
+              END-IF
+           END-IF.
+       2260-END-PERFORM.
+      ******************************************************************
       * 2300-GRAVAR
       ******************************************************************
        2300-GRAVAR.
@@ -171,6 +661,11 @@
            MOVE ENTRADA-COD-PRODUTO    TO SAIDA-COD-PRODUTO.
            MOVE ENTRADA-COD-SUBPRODUTO TO SAIDA-COD-SUBPRODUTO.
            MOVE DADOS-DESC-SUBPRODUTO  TO SAIDA-DESC-SUBPRODUTO.
+           IF WS-FS-PRECOS NOT EQUAL '10' AND
+              PRECOS-COD-SUBPRODUTO EQUAL DADOS-COD-SUBPRODUTO
+              MOVE PRECOS-PRECO-CUSTO TO SAIDA-PRECO-CUSTO
+              MOVE PRECOS-PRECO-VENDA TO SAIDA-PRECO-VENDA
+           END-IF.
            WRITE REG-SAIDA.
            IF WS-FS-SAIDA NOT EQUAL '00' AND
               WS-FS-SAIDA NOT EQUAL '10'
@@ -180,20 +675,156 @@
            ELSE
                IF WS-FS-SAIDA EQUAL '00'
                   ADD 1 TO WS-QTDE-GRAVADOS
+                  PERFORM 2350-ACUMULAR-RESUMO
+                  IF WS-SW-CSV EQUAL 'S'
+                     PERFORM 2700-GRAVAR-CSV
+                  END-IF
+      * A CHECKPOINT IS TAKEN AFTER EVERY COMMITTED RECORD (NOT JUST
+      * EVERY NTH) SO THAT THE CHECKPOINTED READ-COUNTS NEVER TRAIL
+      * WHAT IS PHYSICALLY ON DISK IN SAIDA/REJEITADOS - OTHERWISE A
+      * RESTART WOULD RE-WRITE WHATEVER WAS COMMITTED BETWEEN THE LAST
+      * CHECKPOINT AND THE ABEND.
+                  PERFORM 2600-GRAVAR-CHECKPOINT
                END-IF
            END-IF.
        2300-END-PERFORM.
       ******************************************************************
+      * 2350-ACUMULAR-RESUMO
+      ******************************************************************
+       2350-ACUMULAR-RESUMO.
+           MOVE ZEROES TO WS-RESUMO-IDX-ENCONTRADO.
+           PERFORM VARYING WS-RESUMO-IDX FROM 1 BY 1
+                   UNTIL WS-RESUMO-IDX GREATER WS-RESUMO-QTDE-PRODUTOS
+                      OR WS-RESUMO-IDX-ENCONTRADO GREATER ZEROES
+                   IF WS-RESUMO-TAB-PRODUTO(WS-RESUMO-IDX) EQUAL
+                      SAIDA-COD-PRODUTO
+                      MOVE WS-RESUMO-IDX TO WS-RESUMO-IDX-ENCONTRADO
+                   END-IF
+           END-PERFORM.
+           IF WS-RESUMO-IDX-ENCONTRADO GREATER ZEROES
+              ADD 1 TO WS-RESUMO-TAB-QTDE(WS-RESUMO-IDX-ENCONTRADO)
+           ELSE
+              ADD 1 TO WS-RESUMO-QTDE-PRODUTOS
+              MOVE SAIDA-COD-PRODUTO TO
+                   WS-RESUMO-TAB-PRODUTO(WS-RESUMO-QTDE-PRODUTOS)
+              MOVE 1 TO WS-RESUMO-TAB-QTDE(WS-RESUMO-QTDE-PRODUTOS)
+           END-IF.
+       2350-END-PERFORM.
+      ******************************************************************
+      * 2400-GRAVAR-REJEITADOS
+      ******************************************************************
+       2400-GRAVAR-REJEITADOS.
+           INITIALIZE REG-REJEITADOS REPLACING NUMERIC BY ZEROES.
+           MOVE ENTRADA-COD-PRODUTO    TO REJEITADOS-COD-PRODUTO.
+           MOVE ENTRADA-COD-SUBPRODUTO TO REJEITADOS-COD-SUBPRODUTO.
+           WRITE REG-REJEITADOS.
+           IF WS-FS-DESPREZADO NOT EQUAL '00' AND
+              WS-FS-DESPREZADO NOT EQUAL '10'
+              MOVE 'GRAVACAO DO ARQUIVO REJEITADOS' TO WS-ERRO
+              MOVE WS-FS-DESPREZADO TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           ELSE
+               ADD 1 TO WS-QTDE-DESPREZADOS
+               PERFORM 2600-GRAVAR-CHECKPOINT
+           END-IF.
+       2400-END-PERFORM.
+      ******************************************************************
+      * 2500-GRAVAR-RESUMO
+      ******************************************************************
+       2500-GRAVAR-RESUMO.
+           INITIALIZE REG-RESUMO REPLACING ALPHANUMERIC BY SPACES
+                                           NUMERIC BY ZEROES.
+           MOVE WS-RESUMO-TAB-PRODUTO(WS-RESUMO-IDX) TO
+                RESUMO-COD-PRODUTO.
+           MOVE WS-RESUMO-TAB-QTDE(WS-RESUMO-IDX) TO
+                RESUMO-QTDE-SUBPRODUTOS.
+           WRITE REG-RESUMO.
+           IF WS-FS-RESUMO NOT EQUAL '00' AND
+              WS-FS-RESUMO NOT EQUAL '10'
+              MOVE 'GRAVACAO DO ARQUIVO RESUMO' TO WS-ERRO
+              MOVE WS-FS-RESUMO TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+       2500-END-PERFORM.
+      ******************************************************************
+      * 2600-GRAVAR-CHECKPOINT
+      ******************************************************************
+       2600-GRAVAR-CHECKPOINT.
+           MOVE WS-QTDE-LIDOS-ENT      TO CHECKPOINT-QTDE-LIDOS-ENT.
+           MOVE WS-QTDE-LIDOS-DADOS    TO CHECKPOINT-QTDE-LIDOS-DADOS.
+           MOVE WS-QTDE-GRAVADOS       TO CHECKPOINT-QTDE-GRAVADOS.
+           MOVE WS-QTDE-DESPREZADOS    TO CHECKPOINT-QTDE-DESPREZADOS.
+           IF WS-FS-DADOS EQUAL '10'
+              MOVE 'S' TO CHECKPOINT-DADOS-EOF
+           ELSE
+              MOVE 'N' TO CHECKPOINT-DADOS-EOF
+           END-IF.
+           WRITE REG-CHECKPOINT.
+           IF WS-FS-CHECKPOINT NOT EQUAL '00'
+              MOVE 'GRAVACAO DO ARQUIVO CHECKPOINT' TO WS-ERRO
+              MOVE WS-FS-CHECKPOINT TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+       2600-END-PERFORM.
+      ******************************************************************
+      * 2700-GRAVAR-CSV
+      ******************************************************************
+       2700-GRAVAR-CSV.
+           MOVE 20 TO WS-CSV-LEN.
+           PERFORM UNTIL WS-CSV-LEN EQUAL 1 OR
+                         SAIDA-DESC-SUBPRODUTO(WS-CSV-LEN:1) NOT EQUAL
+                         SPACE
+                   SUBTRACT 1 FROM WS-CSV-LEN
+           END-PERFORM.
+
+           MOVE SAIDA-PRECO-CUSTO TO WS-CSV-PRECO-CUSTO.
+           MOVE SAIDA-PRECO-VENDA TO WS-CSV-PRECO-VENDA.
+
+      * THE FIELD DELIMITER IS ';' RATHER THAN ',' BECAUSE SPECIAL-NAMES
+      * SETS DECIMAL-POINT IS COMMA, SO ',' IS THE DECIMAL POINT EMBEDDED
+      * IN WS-CSV-PRECO-CUSTO/VENDA BELOW - A ',' SEPARATOR WOULD SPLIT
+      * EACH PRICE INTO TWO EXTRA COLUMNS.
+           MOVE SPACES TO REG-SAIDACSV.
+           STRING SAIDA-COD-PRODUTO                   DELIMITED BY SIZE
+                  ';'                                  DELIMITED BY SIZE
+                  SAIDA-COD-SUBPRODUTO                 DELIMITED BY SIZE
+                  ';'                                  DELIMITED BY SIZE
+                  SAIDA-DESC-SUBPRODUTO(1:WS-CSV-LEN)  DELIMITED BY SIZE
+                  ';'                                  DELIMITED BY SIZE
+                  WS-CSV-PRECO-CUSTO                   DELIMITED BY SIZE
+                  ';'                                  DELIMITED BY SIZE
+                  WS-CSV-PRECO-VENDA                   DELIMITED BY SIZE
+             INTO REG-SAIDACSV
+           END-STRING.
+
+           WRITE REG-SAIDACSV.
+           IF WS-FS-SAIDACSV NOT EQUAL '00'
+              MOVE 'GRAVACAO DO ARQUIVO SAIDACSV' TO WS-ERRO
+              MOVE WS-FS-SAIDACSV TO WS-FILE-STATUS
+              PERFORM 4000-ERRO
+           END-IF.
+       2700-END-PERFORM.
+      ******************************************************************
       * 3000-FINALIZAR
       ******************************************************************
        3000-FINALIZAR.
-           CLOSE ENTRADA DADOS SAIDA.
+           PERFORM VARYING WS-RESUMO-IDX FROM 1 BY 1
+                   UNTIL WS-RESUMO-IDX GREATER WS-RESUMO-QTDE-PRODUTOS
+                   PERFORM 2500-GRAVAR-RESUMO
+           END-PERFORM.
+
+           CLOSE ENTRADA DADOS SAIDA REJEITADOS PRECOS RESUMO
+                 CHECKPOINT.
+           IF WS-SW-CSV EQUAL 'S'
+              CLOSE SAIDACSV
+           END-IF.
            DISPLAY '*------------------------------------------------*'.
            DISPLAY '*            PROGRAMA BALANCELINE                *'.
            DISPLAY '*------------------------------------------------*'.
            DISPLAY '* QTDE DE REGS LIDOS ENTRADA ' WS-QTDE-LIDOS-ENT
            DISPLAY '* QTDE DE REGS LIDOS DADOS ' WS-QTDE-LIDOS-DADOS
            DISPLAY '* QTDE DE REGS GRAVADOS SAIDA ' WS-QTDE-GRAVADOS
+           DISPLAY '* QTDE DE REGS DESPREZADOS ' WS-QTDE-DESPREZADOS
            STOP RUN.
        3000-END-PERFORM.
       ******************************************************************
